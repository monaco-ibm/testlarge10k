@@ -21,6 +21,12 @@
          FILE-CONTROL.
            SELECT TOURDATA   ASSIGN TO INFILE.
            SELECT TOURMST  ASSIGN TO OUTFILE.
+           SELECT REJFILE  ASSIGN TO REJFILE.
+           SELECT CTLRPT   ASSIGN TO CTLRPT.
+           SELECT CHKPTIN  ASSIGN TO CHKPTIN.
+           SELECT CHKPTOUT ASSIGN TO CHKPTOUT.
+           SELECT REVIEWFL ASSIGN TO REVIEWFL.
+           SELECT TOURCSV  ASSIGN TO TOURCSV.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -34,6 +40,19 @@
             05 I-TOUR-NAME             PIC X(20).
             05 I-TOUR-EXPENSE          PIC 9(07).
             05 I-NUMBER-ENTRIES        PIC 9(03).
+            05 I-TOUR-PRICE            PIC 9(07).
+            05 I-CURRENCY-CODE         PIC X(03).
+      *Optional trailer record - when present, the last
+      * record on TOURDATA carries the expected detail
+      * count and expense total for input balancing.
+      * Marker is non-alphabetic so it can never collide
+      * with a real (alphabetic) I-TOUR-CODE value.
+       01 TRAILER-REC REDEFINES DATA-REC.
+          03 TRL-MARKER                PIC X(03).
+             88 IS-TRAILER-RECORD      VALUE '###'.
+          03 TRL-EXPECTED-COUNT        PIC 9(07).
+          03 TRL-EXPECTED-EXPENSE      PIC 9(11).
+          03 FILLER                    PIC X(22).
       *Tour master file
        FD TOURMST RECORDING MODE IS F
            LABEL RECORD IS STANDARD BLOCK CONTAINS 0 RECORDS.
@@ -43,111 +62,685 @@
           03 O-TOUR-EXPENSE            PIC 9(07).
           03 O-NUMBER-ENTRIES          PIC 9(04).
           03 O-TOTAL-EXPENSE           PIC 9(09).
+          03 O-TOTAL-REVENUE           PIC 9(09).
+          03 O-MARGIN                  PIC S9(09).
+      *Rejected tour code file - one record per record that failed
+      * CHKCODE or the input sequence check
+       FD REJFILE RECORDING MODE IS F
+           LABEL RECORD IS STANDARD BLOCK CONTAINS 0 RECORDS.
+       01 REJECT-REC.
+          03 REJ-TOUR-CODE             PIC X(03).
+          03 REJ-TOUR-NAME             PIC X(20).
+          03 REJ-TOUR-EXPENSE          PIC 9(07).
+          03 REJ-NUMBER-ENTRIES        PIC 9(03).
+          03 REJ-REASON-CODE           PIC X(01).
+      *End of run control/balancing report
+       FD CTLRPT RECORDING MODE IS F
+           LABEL RECORD IS STANDARD BLOCK CONTAINS 0 RECORDS.
+       01 CTL-LINE                     PIC X(80).
+      *Checkpoint carried in from a prior, abended run.
+      * Tour code/name/expense/entries/totals below describe
+      * the in-flight tour that had not yet been written to
+      * TOURMST as of this checkpoint, so a restart can pick
+      * its accumulation back up instead of losing it
+       FD CHKPTIN RECORDING MODE IS F
+           LABEL RECORD IS STANDARD BLOCK CONTAINS 0 RECORDS.
+       01 CHKPT-IN-REC.
+          03 CHKPT-IN-TOUR-CODE        PIC X(03).
+          03 CHKPT-IN-RRN              PIC 9(07).
+          03 CHKPT-IN-RECORDS-READ     PIC 9(07).
+          03 CHKPT-IN-TOURS-WRITTEN    PIC 9(07).
+          03 CHKPT-IN-ENTRIES-TOTAL    PIC 9(09).
+          03 CHKPT-IN-EXPENSE-TOTAL    PIC 9(11).
+          03 CHKPT-IN-INPUT-EXPENSE-TOTAL PIC 9(11).
+          03 CHKPT-IN-REJ-SEQUENCE     PIC 9(07).
+          03 CHKPT-IN-REJ-MALFORMED    PIC 9(07).
+          03 CHKPT-IN-REJ-UNKNOWN      PIC 9(07).
+          03 CHKPT-IN-REJ-FX-OVERFLOW  PIC 9(07).
+          03 CHKPT-IN-TOUR-NAME        PIC X(20).
+          03 CHKPT-IN-TOUR-EXPENSE     PIC 9(07).
+          03 CHKPT-IN-TOUR-ENTRIES     PIC 9(04).
+          03 CHKPT-IN-TOUR-TOT-EXPENSE PIC 9(09).
+          03 CHKPT-IN-TOUR-TOT-REVENUE PIC 9(09).
+      *Checkpoint written by this run for a future restart -
+      * same layout as CHKPT-IN-REC above
+       FD CHKPTOUT RECORDING MODE IS F
+           LABEL RECORD IS STANDARD BLOCK CONTAINS 0 RECORDS.
+       01 CHKPT-OUT-REC.
+          03 CHKPT-OUT-TOUR-CODE       PIC X(03).
+          03 CHKPT-OUT-RRN             PIC 9(07).
+          03 CHKPT-OUT-RECORDS-READ    PIC 9(07).
+          03 CHKPT-OUT-TOURS-WRITTEN   PIC 9(07).
+          03 CHKPT-OUT-ENTRIES-TOTAL   PIC 9(09).
+          03 CHKPT-OUT-EXPENSE-TOTAL   PIC 9(11).
+          03 CHKPT-OUT-INPUT-EXPENSE-TOTAL PIC 9(11).
+          03 CHKPT-OUT-REJ-SEQUENCE    PIC 9(07).
+          03 CHKPT-OUT-REJ-MALFORMED   PIC 9(07).
+          03 CHKPT-OUT-REJ-UNKNOWN     PIC 9(07).
+          03 CHKPT-OUT-REJ-FX-OVERFLOW PIC 9(07).
+          03 CHKPT-OUT-TOUR-NAME       PIC X(20).
+          03 CHKPT-OUT-TOUR-EXPENSE    PIC 9(07).
+          03 CHKPT-OUT-TOUR-ENTRIES    PIC 9(04).
+          03 CHKPT-OUT-TOUR-TOT-EXPENSE PIC 9(09).
+          03 CHKPT-OUT-TOUR-TOT-REVENUE PIC 9(09).
+      *High-expense review file - tours whose per-entry
+      * expense is over the threshold, for ops to eyeball
+       FD REVIEWFL RECORDING MODE IS F
+           LABEL RECORD IS STANDARD BLOCK CONTAINS 0 RECORDS.
+       01 REVIEW-REC.
+          03 REV-TOUR-CODE             PIC X(03).
+          03 REV-TOUR-NAME             PIC X(20).
+          03 REV-NUMBER-ENTRIES        PIC 9(04).
+          03 REV-TOTAL-EXPENSE         PIC 9(09).
+          03 REV-AVG-EXPENSE           PIC 9(09).
+
+      * Comma-delimited extract of TOURMST for the BI tooling,
+      *  written alongside the master file, one line per tour
+       FD TOURCSV RECORDING MODE IS F
+           LABEL RECORD IS STANDARD BLOCK CONTAINS 0 RECORDS.
+       01 CSV-LINE                     PIC X(100).
 
        WORKING-STORAGE SECTION.
+       01 CTL-RECORDS-READ          PIC 9(07) VALUE ZERO.
+       01 CTL-TOURS-WRITTEN         PIC 9(07) VALUE ZERO.
+       01 CTL-ENTRIES-TOTAL         PIC 9(09) VALUE ZERO.
+       01 CTL-EXPENSE-TOTAL         PIC 9(11) VALUE ZERO.
+       01 CTL-REJECTS-SEQUENCE      PIC 9(07) VALUE ZERO.
+       01 CTL-REJECTS-MALFORMED     PIC 9(07) VALUE ZERO.
+       01 CTL-REJECTS-UNKNOWN       PIC 9(07) VALUE ZERO.
+       01 CTL-REJECTS-FX-OVERFLOW   PIC 9(07) VALUE ZERO.
+       01 CTL-INPUT-EXPENSE-TOTAL   PIC 9(11) VALUE ZERO.
+       01 TRAILER-SWITCH           PIC X(01).
+          88 TRAILER-SEEN     VALUE 'Y'.
+          88 TRAILER-NOT-SEEN VALUE 'N'.
+       01 TRL-SAVED-COUNT          PIC 9(07) VALUE ZERO.
+       01 TRL-SAVED-EXPENSE        PIC 9(11) VALUE ZERO.
+       01 HIGH-EXPENSE-LIMIT       PIC 9(09) VALUE 050000.
+       01 W-AVG-EXPENSE            PIC 9(09) VALUE ZERO.
+       01 CTL-EDIT-COUNT            PIC ZZZZZZ9.
+       01 CTL-EDIT-AMOUNT           PIC ZZZZZZZZZZ9.
+       01 CSV-EDIT-ENTRIES          PIC Z(3)9.
+       01 CSV-EDIT-EXPENSE          PIC Z(8)9.
+       01 CSV-EDIT-REVENUE          PIC Z(8)9.
+       01 CSV-EDIT-MARGIN           PIC -(8)9.
        01 RECORD-STATUS PIC X(01).
           88 END-OF-RECORD  VALUE 'E'.
           88 NOT-END-OF-RECORD VALUE 'R'.
        01  RESULT-CODE   PIC X(01).
           88 CODE-VALID  VALUE 'V'.
           88 CODE-INVALID VALUE 'I'.
+       01  REJECT-SWITCH PIC X(01).
+          88 RECORD-REJECTED  VALUE 'Y'.
+          88 RECORD-ACCEPTED  VALUE 'N'.
+       01  REJECT-REASON  PIC X(01).
+          88 REASON-SEQUENCE-ERROR VALUE 'S'.
+          88 REASON-MALFORMED-CODE VALUE 'M'.
+          88 REASON-UNKNOWN-CODE   VALUE 'U'.
+          88 REASON-FX-OVERFLOW    VALUE 'F'.
        01 WORK-REC.
           03 W-TOUR-CODE             PIC X(03).
           03 W-TOUR-NAME             PIC X(20).
           03 W-TOUR-EXPENSE          PIC 9(07).
           03 W-NUMBER-ENTRIES        PIC 9(03).
+          03 W-TOUR-PRICE            PIC 9(07).
+          03 W-CURRENCY-CODE         PIC X(03).
        01  W-TOTAL-EXPENSE  PIC 9(09).
+       01  W-TOTAL-REVENUE  PIC 9(09).
+       01  W-LAST-ACCEPTED-CODE PIC X(03).
+       01  W-BASE-EXPENSE   PIC 9(07).
+       01  W-BASE-PRICE     PIC 9(07).
+       01  FX-RATE          PIC 9(03)V9(04).
+       01  CHKPT-STATUS  PIC X(01).
+          88 CHKPT-END-OF-FILE     VALUE 'E'.
+          88 CHKPT-NOT-END-OF-FILE VALUE 'R'.
+       01 CHKPT-INTERVAL             PIC 9(05) VALUE 00500.
+       01 CHKPT-LAST-RRN             PIC 9(07) VALUE ZERO.
+       01 SKIP-RECORDS-REMAINING     PIC 9(07) VALUE ZERO.
+       01 RESTART-RECORDS-READ       PIC 9(07) VALUE ZERO.
+       01 RESTART-TOURS-WRITTEN      PIC 9(07) VALUE ZERO.
+       01 RESTART-ENTRIES-TOTAL      PIC 9(09) VALUE ZERO.
+       01 RESTART-EXPENSE-TOTAL      PIC 9(11) VALUE ZERO.
+       01 RESTART-INPUT-EXPENSE-TOTAL PIC 9(11) VALUE ZERO.
+       01 RESTART-REJ-SEQUENCE       PIC 9(07) VALUE ZERO.
+       01 RESTART-REJ-MALFORMED      PIC 9(07) VALUE ZERO.
+       01 RESTART-REJ-UNKNOWN        PIC 9(07) VALUE ZERO.
+       01 RESTART-REJ-FX-OVERFLOW    PIC 9(07) VALUE ZERO.
+       01 RESTART-TOUR-CODE          PIC X(03) VALUE SPACE.
+       01 RESTART-TOUR-NAME          PIC X(20) VALUE SPACE.
+       01 RESTART-TOUR-EXPENSE       PIC 9(07) VALUE ZERO.
+       01 RESTART-TOUR-ENTRIES       PIC 9(04) VALUE ZERO.
+       01 RESTART-TOUR-TOT-EXPENSE   PIC 9(09) VALUE ZERO.
+       01 RESTART-TOUR-TOT-REVENUE   PIC 9(09) VALUE ZERO.
       *
        LINKAGE SECTION.
        01 CHECK-CODE PIC X(01).
           88 CHECK-TOUR-CODE  VALUE 'Y'.
           88 NO-CHECK-TOUR-CODE VALUE 'N'.
+       01 RESTART-SWITCH PIC X(01).
+          88 RESTART-RUN  VALUE 'Y'.
+          88 NORMAL-RUN   VALUE 'N'.
+       01 EXPENSE-LIMIT-PARM   PIC 9(09).
+       01 CHKPT-INTERVAL-PARM  PIC 9(05).
 
-       PROCEDURE DIVISION USING CHECK-CODE.
+       PROCEDURE DIVISION USING CHECK-CODE RESTART-SWITCH
+                                 EXPENSE-LIMIT-PARM CHKPT-INTERVAL-PARM.
        MAINLINE SECTION.
            DISPLAY 'TOUR1 STARTED...'
            PERFORM INIT.
            PERFORM PROCESS-ALL-RECORDS UNTIL END-OF-RECORD.
            PERFORM END-PROCESS.
-           DISPLAY 'TOUR1 SUCCESSFUL'
+           IF RETURN-CODE = ZERO
+             DISPLAY 'TOUR1 SUCCESSFUL'
+           ELSE
+             DISPLAY 'TOUR1 COMPLETED WITH ERRORS'
+           END-IF
       *
            GOBACK.
       **********************************************
       * Open files and initialize variables
       **********************************************
        INIT.
-           OPEN INPUT TOURDATA
-                OUTPUT TOURMST
+           IF RESTART-RUN
+             OPEN INPUT TOURDATA
+                  EXTEND TOURMST
+                  EXTEND REJFILE
+                  EXTEND CTLRPT
+                  EXTEND REVIEWFL
+                  EXTEND TOURCSV
+                  OUTPUT CHKPTOUT
+           ELSE
+             OPEN INPUT TOURDATA
+                  OUTPUT TOURMST
+                  OUTPUT REJFILE
+                  OUTPUT CTLRPT
+                  OUTPUT REVIEWFL
+                  OUTPUT TOURCSV
+                  OUTPUT CHKPTOUT
+           END-IF
+           IF EXPENSE-LIMIT-PARM NOT = ZERO
+             MOVE EXPENSE-LIMIT-PARM TO HIGH-EXPENSE-LIMIT
+           END-IF
+           IF CHKPT-INTERVAL-PARM NOT = ZERO
+             MOVE CHKPT-INTERVAL-PARM TO CHKPT-INTERVAL
+           END-IF
            SET NOT-END-OF-RECORD TO TRUE
+           SET RECORD-ACCEPTED TO TRUE
+           SET TRAILER-NOT-SEEN TO TRUE
            MOVE SPACE TO WORK-REC
+           MOVE SPACE TO W-LAST-ACCEPTED-CODE
            MOVE ZERO TO W-NUMBER-ENTRIES
            MOVE ZERO TO W-TOUR-EXPENSE
+           MOVE ZERO TO W-TOUR-PRICE
            MOVE ZERO TO W-TOTAL-EXPENSE
+           MOVE ZERO TO W-TOTAL-REVENUE
+           MOVE ZERO TO W-BASE-EXPENSE
+           MOVE ZERO TO W-BASE-PRICE
+           MOVE ZERO TO FX-RATE
            MOVE SPACE TO O-TOUR-CODE
            MOVE ZERO TO O-NUMBER-ENTRIES
            MOVE ZERO TO O-TOUR-EXPENSE
-           MOVE ZERO TO O-TOTAL-EXPENSE.
+           MOVE ZERO TO O-TOTAL-EXPENSE
+           MOVE ZERO TO O-TOTAL-REVENUE
+           MOVE ZERO TO O-MARGIN
+           IF RESTART-RUN
+             PERFORM LOAD-RESTART-CHECKPOINT
+           END-IF.
+
+      **********************************************
+      * Read the checkpoint left by a prior run,
+      *  restore the running totals as of that point,
+      *  and skip TOURDATA forward past what was
+      *  already combined into TOURMST
+      **********************************************
+       LOAD-RESTART-CHECKPOINT.
+           OPEN INPUT CHKPTIN
+           SET CHKPT-NOT-END-OF-FILE TO TRUE
+           PERFORM READ-NEXT-CHECKPOINT UNTIL CHKPT-END-OF-FILE
+           CLOSE CHKPTIN
+           MOVE CHKPT-LAST-RRN TO SKIP-RECORDS-REMAINING
+           MOVE RESTART-RECORDS-READ TO CTL-RECORDS-READ
+           MOVE RESTART-TOURS-WRITTEN TO CTL-TOURS-WRITTEN
+           MOVE RESTART-ENTRIES-TOTAL TO CTL-ENTRIES-TOTAL
+           MOVE RESTART-EXPENSE-TOTAL TO CTL-EXPENSE-TOTAL
+           MOVE RESTART-INPUT-EXPENSE-TOTAL TO CTL-INPUT-EXPENSE-TOTAL
+           MOVE RESTART-REJ-SEQUENCE TO CTL-REJECTS-SEQUENCE
+           MOVE RESTART-REJ-MALFORMED TO CTL-REJECTS-MALFORMED
+           MOVE RESTART-REJ-UNKNOWN TO CTL-REJECTS-UNKNOWN
+           MOVE RESTART-REJ-FX-OVERFLOW TO CTL-REJECTS-FX-OVERFLOW
+      *    restore the in-flight tour (not yet written as of
+      *     the checkpoint) so it keeps accumulating rather
+      *     than being dropped, and re-sync the sequence-check
+      *     baseline to match it
+           MOVE RESTART-TOUR-CODE TO O-TOUR-CODE
+           MOVE RESTART-TOUR-NAME TO O-TOUR-NAME
+           MOVE RESTART-TOUR-EXPENSE TO O-TOUR-EXPENSE
+           MOVE RESTART-TOUR-ENTRIES TO O-NUMBER-ENTRIES
+           MOVE RESTART-TOUR-TOT-EXPENSE TO O-TOTAL-EXPENSE
+           MOVE RESTART-TOUR-TOT-REVENUE TO O-TOTAL-REVENUE
+           COMPUTE O-MARGIN = O-TOTAL-REVENUE - O-TOTAL-EXPENSE
+           MOVE O-TOUR-CODE TO W-LAST-ACCEPTED-CODE
+           PERFORM SKIP-ONE-RECORD
+             UNTIL SKIP-RECORDS-REMAINING = ZERO
+                OR END-OF-RECORD.
+
+      **********************************************
+      * Read CHKPTIN through to the last record so
+      *  the most recent checkpoint wins
+      **********************************************
+       READ-NEXT-CHECKPOINT.
+           READ CHKPTIN
+           AT END
+             SET CHKPT-END-OF-FILE TO TRUE
+           NOT AT END
+             MOVE CHKPT-IN-RRN TO CHKPT-LAST-RRN
+             MOVE CHKPT-IN-RECORDS-READ TO RESTART-RECORDS-READ
+             MOVE CHKPT-IN-TOURS-WRITTEN TO RESTART-TOURS-WRITTEN
+             MOVE CHKPT-IN-ENTRIES-TOTAL TO RESTART-ENTRIES-TOTAL
+             MOVE CHKPT-IN-EXPENSE-TOTAL TO RESTART-EXPENSE-TOTAL
+             MOVE CHKPT-IN-INPUT-EXPENSE-TOTAL
+               TO RESTART-INPUT-EXPENSE-TOTAL
+             MOVE CHKPT-IN-REJ-SEQUENCE TO RESTART-REJ-SEQUENCE
+             MOVE CHKPT-IN-REJ-MALFORMED TO RESTART-REJ-MALFORMED
+             MOVE CHKPT-IN-REJ-UNKNOWN TO RESTART-REJ-UNKNOWN
+             MOVE CHKPT-IN-REJ-FX-OVERFLOW TO RESTART-REJ-FX-OVERFLOW
+             MOVE CHKPT-IN-TOUR-CODE TO RESTART-TOUR-CODE
+             MOVE CHKPT-IN-TOUR-NAME TO RESTART-TOUR-NAME
+             MOVE CHKPT-IN-TOUR-EXPENSE TO RESTART-TOUR-EXPENSE
+             MOVE CHKPT-IN-TOUR-ENTRIES TO RESTART-TOUR-ENTRIES
+             MOVE CHKPT-IN-TOUR-TOT-EXPENSE TO RESTART-TOUR-TOT-EXPENSE
+             MOVE CHKPT-IN-TOUR-TOT-REVENUE TO RESTART-TOUR-TOT-REVENUE
+           END-READ.
+
+      **********************************************
+      * Discard one already-processed TOURDATA
+      *  record while repositioning for a restart
+      **********************************************
+       SKIP-ONE-RECORD.
+           READ TOURDATA
+           AT END
+             SET END-OF-RECORD TO TRUE
+           NOT AT END
+             SUBTRACT 1 FROM SKIP-RECORDS-REMAINING
+           END-READ.
 
       **********************************************
       * Process all records of tour data file
       **********************************************
        PROCESS-ALL-RECORDS.
            PERFORM COMBINE-AND-WRITE
+           IF (CTL-RECORDS-READ - CHKPT-LAST-RRN) >= CHKPT-INTERVAL
+             PERFORM WRITE-CHECKPOINT-RECORD
+           END-IF
            READ TOURDATA
            AT END
              SET END-OF-RECORD TO TRUE
            NOT AT END
-             MOVE DATA-REC TO WORK-REC
-             DISPLAY WORK-REC
-             IF CHECK-TOUR-CODE
-               CALL 'CHKCODE' USING I-TOUR-CODE RESULT-CODE
-               IF CODE-INVALID
-                 MOVE SPACES TO TOUR-REC
-      * The following line is incorrect
-                 MOVE "CODE-INVALID" TO O-TOUR-NAME
-      *           MOVE "CODE-INVALID" TO W-TOUR-NAME
-                 PERFORM END-PROCESS
-                 GOBACK
+             IF IS-TRAILER-RECORD
+               SET TRAILER-SEEN TO TRUE
+               MOVE TRL-EXPECTED-COUNT TO TRL-SAVED-COUNT
+               MOVE TRL-EXPECTED-EXPENSE TO TRL-SAVED-EXPENSE
+               SET END-OF-RECORD TO TRUE
+             ELSE
+               ADD 1 TO CTL-RECORDS-READ
+               ADD I-TOUR-EXPENSE TO CTL-INPUT-EXPENSE-TOTAL
+               SET RECORD-ACCEPTED TO TRUE
+               IF W-LAST-ACCEPTED-CODE NOT = SPACE
+                  AND I-TOUR-CODE < W-LAST-ACCEPTED-CODE
+                 SET RECORD-REJECTED TO TRUE
+                 SET REASON-SEQUENCE-ERROR TO TRUE
+               END-IF
+               MOVE DATA-REC TO WORK-REC
+               DISPLAY WORK-REC
+               IF RECORD-ACCEPTED AND CHECK-TOUR-CODE
+                 CALL 'CHKCODE' USING I-TOUR-CODE RESULT-CODE
+                 IF CODE-INVALID
+                   SET RECORD-REJECTED TO TRUE
+                   PERFORM CLASSIFY-REJECT-REASON
+                 END-IF
+               END-IF
+               IF RECORD-ACCEPTED
+                 MOVE I-TOUR-CODE TO W-LAST-ACCEPTED-CODE
+               END-IF
+               IF RECORD-REJECTED
+                 PERFORM WRITE-REJECT-RECORD
                END-IF
              END-IF
            END-READ.
 
       **************************************************
       * Combine records of same tour code together,
-      *  and write it to tour master file
+      *  and write it to tour master file.  Records that
+      *  failed CHKCODE are routed to REJFILE by
+      *  WRITE-REJECT-RECORD and are not combined here.
       **************************************************
        COMBINE-AND-WRITE.
-           IF O-TOUR-CODE NOT EQUAL SPACE THEN
-             IF W-TOUR-CODE = O-TOUR-CODE
-               COMPUTE O-NUMBER-ENTRIES =
-                O-NUMBER-ENTRIES + W-NUMBER-ENTRIES
-               COMPUTE W-TOTAL-EXPENSE =
-                 W-TOUR-EXPENSE * W-NUMBER-ENTRIES
-               COMPUTE O-TOTAL-EXPENSE =
-                O-TOTAL-EXPENSE + W-TOTAL-EXPENSE
+           IF RECORD-REJECTED OR W-TOUR-CODE = SPACE
+      *      space means no record has been combined yet this
+      *       run (a fresh start, or the cycle right after a
+      *       restart, before any new record has been read) -
+      *       nothing to fold in
+             CONTINUE
+           ELSE
+             PERFORM SET-FX-RATE
+             COMPUTE W-BASE-EXPENSE ROUNDED =
+                 W-TOUR-EXPENSE * FX-RATE
+               ON SIZE ERROR
+                 SET RECORD-REJECTED TO TRUE
+                 SET REASON-FX-OVERFLOW TO TRUE
+             END-COMPUTE
+             COMPUTE W-BASE-PRICE ROUNDED =
+                 W-TOUR-PRICE * FX-RATE
+               ON SIZE ERROR
+                 SET RECORD-REJECTED TO TRUE
+                 SET REASON-FX-OVERFLOW TO TRUE
+             END-COMPUTE
+             IF RECORD-REJECTED
+               PERFORM WRITE-REJECT-RECORD
+             ELSE
+               IF O-TOUR-CODE NOT EQUAL SPACE THEN
+                 IF W-TOUR-CODE = O-TOUR-CODE
+                   COMPUTE O-NUMBER-ENTRIES =
+                    O-NUMBER-ENTRIES + W-NUMBER-ENTRIES
+                   COMPUTE W-TOTAL-EXPENSE =
+                     W-BASE-EXPENSE * W-NUMBER-ENTRIES
+                   COMPUTE O-TOTAL-EXPENSE =
+                    O-TOTAL-EXPENSE + W-TOTAL-EXPENSE
+                   COMPUTE W-TOTAL-REVENUE =
+                     W-BASE-PRICE * W-NUMBER-ENTRIES
+                   COMPUTE O-TOTAL-REVENUE =
+                    O-TOTAL-REVENUE + W-TOTAL-REVENUE
+                   COMPUTE O-MARGIN =
+                    O-TOTAL-REVENUE - O-TOTAL-EXPENSE
+                 ELSE
+                   PERFORM WRITE-TOUR-RECORD
+                   MOVE W-TOUR-CODE TO O-TOUR-CODE
+                   MOVE W-TOUR-NAME TO O-TOUR-NAME
+                   MOVE W-BASE-EXPENSE TO O-TOUR-EXPENSE
+                   MOVE W-NUMBER-ENTRIES TO O-NUMBER-ENTRIES
+                   COMPUTE W-TOTAL-EXPENSE =
+                       W-BASE-EXPENSE * W-NUMBER-ENTRIES
+                   MOVE W-TOTAL-EXPENSE TO O-TOTAL-EXPENSE
+                   COMPUTE W-TOTAL-REVENUE =
+                       W-BASE-PRICE * W-NUMBER-ENTRIES
+                   MOVE W-TOTAL-REVENUE TO O-TOTAL-REVENUE
+                   COMPUTE O-MARGIN =
+                       O-TOTAL-REVENUE - O-TOTAL-EXPENSE
+                 END-IF
+               ELSE
+                 MOVE W-TOUR-CODE TO O-TOUR-CODE
+                 MOVE W-TOUR-NAME TO O-TOUR-NAME
+                 MOVE W-BASE-EXPENSE TO O-TOUR-EXPENSE
+                 MOVE W-NUMBER-ENTRIES TO O-NUMBER-ENTRIES
+                 COMPUTE W-TOTAL-EXPENSE =
+                     W-BASE-EXPENSE * W-NUMBER-ENTRIES
+                 MOVE W-TOTAL-EXPENSE TO O-TOTAL-EXPENSE
+                 COMPUTE W-TOTAL-REVENUE =
+                     W-BASE-PRICE * W-NUMBER-ENTRIES
+                 MOVE W-TOTAL-REVENUE TO O-TOTAL-REVENUE
+                 COMPUTE O-MARGIN =
+                     O-TOTAL-REVENUE - O-TOTAL-EXPENSE
+               END-IF
+             END-IF
+           END-IF.
+
+      **********************************************
+      * Look up the FX rate to convert this record's
+      *  expense/price into the TOURMST base currency
+      *  (USD) so mixed-currency tours roll up cleanly
+      **********************************************
+       SET-FX-RATE.
+           EVALUATE W-CURRENCY-CODE
+             WHEN 'USD'
+               MOVE 1.0000 TO FX-RATE
+             WHEN 'EUR'
+               MOVE 1.0800 TO FX-RATE
+             WHEN 'GBP'
+               MOVE 1.2700 TO FX-RATE
+             WHEN 'JPY'
+               MOVE 0.0067 TO FX-RATE
+             WHEN 'CAD'
+               MOVE 0.7400 TO FX-RATE
+             WHEN OTHER
+               MOVE 1.0000 TO FX-RATE
+           END-EVALUATE.
+
+      **********************************************
+      * Write a completed tour record to the master
+      *  file and roll it into the control totals
+      **********************************************
+       WRITE-TOUR-RECORD.
+           ADD 1 TO CTL-TOURS-WRITTEN
+           ADD O-NUMBER-ENTRIES TO CTL-ENTRIES-TOTAL
+           ADD O-TOTAL-EXPENSE TO CTL-EXPENSE-TOTAL
+           WRITE TOUR-REC
+           PERFORM WRITE-CSV-RECORD
+           IF O-NUMBER-ENTRIES NOT = ZERO
+             COMPUTE W-AVG-EXPENSE ROUNDED =
+                 O-TOTAL-EXPENSE / O-NUMBER-ENTRIES
+             IF W-AVG-EXPENSE > HIGH-EXPENSE-LIMIT
+               PERFORM WRITE-REVIEW-RECORD
+             END-IF
+           END-IF.
+
+      **********************************************
+      * Divert a tour whose expense per entry is over
+      *  the configured limit to the review file
+      **********************************************
+       WRITE-REVIEW-RECORD.
+           MOVE O-TOUR-CODE TO REV-TOUR-CODE
+           MOVE O-TOUR-NAME TO REV-TOUR-NAME
+           MOVE O-NUMBER-ENTRIES TO REV-NUMBER-ENTRIES
+           MOVE O-TOTAL-EXPENSE TO REV-TOTAL-EXPENSE
+           MOVE W-AVG-EXPENSE TO REV-AVG-EXPENSE
+           WRITE REVIEW-REC.
+
+      **********************************************
+      * Write the just-completed TOURMST record out
+      *  as a comma-delimited line for the BI tooling
+      **********************************************
+       WRITE-CSV-RECORD.
+           MOVE O-NUMBER-ENTRIES TO CSV-EDIT-ENTRIES
+           MOVE O-TOTAL-EXPENSE TO CSV-EDIT-EXPENSE
+           MOVE O-TOTAL-REVENUE TO CSV-EDIT-REVENUE
+           MOVE O-MARGIN TO CSV-EDIT-MARGIN
+           MOVE SPACE TO CSV-LINE
+           STRING
+             O-TOUR-CODE DELIMITED BY SIZE
+             ',' DELIMITED BY SIZE
+             O-TOUR-NAME DELIMITED BY SIZE
+             ',' DELIMITED BY SIZE
+             O-TOUR-EXPENSE DELIMITED BY SIZE
+             ',' DELIMITED BY SIZE
+             CSV-EDIT-ENTRIES DELIMITED BY SIZE
+             ',' DELIMITED BY SIZE
+             CSV-EDIT-EXPENSE DELIMITED BY SIZE
+             ',' DELIMITED BY SIZE
+             CSV-EDIT-REVENUE DELIMITED BY SIZE
+             ',' DELIMITED BY SIZE
+             CSV-EDIT-MARGIN DELIMITED BY SIZE
+             INTO CSV-LINE
+           END-STRING
+           WRITE CSV-LINE.
+
+      **********************************************
+      * Record how far TOURDATA has been read, the
+      *  control totals for the tours already written
+      *  to TOURMST, and the state of the tour still
+      *  being accumulated (not yet written) so a
+      *  later run can restart here without dropping
+      *  that tour's partial contribution
+      **********************************************
+       WRITE-CHECKPOINT-RECORD.
+           MOVE O-TOUR-CODE TO CHKPT-OUT-TOUR-CODE
+           MOVE CTL-RECORDS-READ TO CHKPT-OUT-RRN
+           MOVE CTL-RECORDS-READ TO CHKPT-OUT-RECORDS-READ
+           MOVE CTL-TOURS-WRITTEN TO CHKPT-OUT-TOURS-WRITTEN
+           MOVE CTL-ENTRIES-TOTAL TO CHKPT-OUT-ENTRIES-TOTAL
+           MOVE CTL-EXPENSE-TOTAL TO CHKPT-OUT-EXPENSE-TOTAL
+           MOVE CTL-INPUT-EXPENSE-TOTAL TO CHKPT-OUT-INPUT-EXPENSE-TOTAL
+           MOVE CTL-REJECTS-SEQUENCE TO CHKPT-OUT-REJ-SEQUENCE
+           MOVE CTL-REJECTS-MALFORMED TO CHKPT-OUT-REJ-MALFORMED
+           MOVE CTL-REJECTS-UNKNOWN TO CHKPT-OUT-REJ-UNKNOWN
+           MOVE CTL-REJECTS-FX-OVERFLOW TO CHKPT-OUT-REJ-FX-OVERFLOW
+           MOVE O-TOUR-NAME TO CHKPT-OUT-TOUR-NAME
+           MOVE O-TOUR-EXPENSE TO CHKPT-OUT-TOUR-EXPENSE
+           MOVE O-NUMBER-ENTRIES TO CHKPT-OUT-TOUR-ENTRIES
+           MOVE O-TOTAL-EXPENSE TO CHKPT-OUT-TOUR-TOT-EXPENSE
+           MOVE O-TOTAL-REVENUE TO CHKPT-OUT-TOUR-TOT-REVENUE
+           WRITE CHKPT-OUT-REC
+           MOVE CTL-RECORDS-READ TO CHKPT-LAST-RRN.
+
+      **********************************************
+      * Write a record that failed the sequence check
+      *  or CHKCODE to the reject file, along with the
+      *  reason it was rejected
+      **********************************************
+       WRITE-REJECT-RECORD.
+           MOVE W-TOUR-CODE TO REJ-TOUR-CODE
+           MOVE W-TOUR-NAME TO REJ-TOUR-NAME
+           MOVE W-TOUR-EXPENSE TO REJ-TOUR-EXPENSE
+           MOVE W-NUMBER-ENTRIES TO REJ-NUMBER-ENTRIES
+           MOVE REJECT-REASON TO REJ-REASON-CODE
+           WRITE REJECT-REC
+           IF REASON-SEQUENCE-ERROR
+             ADD 1 TO CTL-REJECTS-SEQUENCE
+           ELSE
+             IF REASON-MALFORMED-CODE
+               ADD 1 TO CTL-REJECTS-MALFORMED
              ELSE
-               WRITE TOUR-REC
-               MOVE W-TOUR-CODE TO O-TOUR-CODE
-               MOVE W-TOUR-NAME TO O-TOUR-NAME
-               MOVE W-TOUR-EXPENSE TO O-TOUR-EXPENSE
-               MOVE ZERO TO O-NUMBER-ENTRIES
-               MOVE ZERO TO O-TOTAL-EXPENSE
+               IF REASON-FX-OVERFLOW
+                 ADD 1 TO CTL-REJECTS-FX-OVERFLOW
+               ELSE
+                 ADD 1 TO CTL-REJECTS-UNKNOWN
+               END-IF
              END-IF
+           END-IF.
+
+      **********************************************
+      * A CHKCODE failure with no format problem is
+      *  an unknown (or retired) tour code; one with
+      *  non-alphabetic content is malformed
+      **********************************************
+       CLASSIFY-REJECT-REASON.
+           IF I-TOUR-CODE IS NOT ALPHABETIC
+             SET REASON-MALFORMED-CODE TO TRUE
            ELSE
-             MOVE W-TOUR-CODE TO O-TOUR-CODE
-             MOVE W-TOUR-NAME TO O-TOUR-NAME
-             MOVE W-TOUR-EXPENSE TO O-TOUR-EXPENSE
-             MOVE W-NUMBER-ENTRIES TO O-NUMBER-ENTRIES
-             COMPUTE W-TOTAL-EXPENSE =
-                 W-TOUR-EXPENSE * W-NUMBER-ENTRIES
-             MOVE W-TOTAL-EXPENSE TO O-TOTAL-EXPENSE
+             SET REASON-UNKNOWN-CODE TO TRUE
            END-IF.
 
       **********************************************
-      * Write the last record, and close files
+      * Write the last record, the control report,
+      *  and close files
       **********************************************
        END-PROCESS.
-           PERFORM COMBINE-AND-WRITE
-           WRITE TOUR-REC
-           CLOSE TOURDATA TOURMST.
-       END PROGRAM 'TOURFILE'. 
\ No newline at end of file
+           IF O-TOUR-CODE NOT = SPACE
+             PERFORM WRITE-TOUR-RECORD
+           END-IF
+           PERFORM CHECK-TRAILER-BALANCE
+           PERFORM WRITE-CONTROL-REPORT
+           CLOSE TOURDATA TOURMST REJFILE CTLRPT REVIEWFL TOURCSV
+                 CHKPTOUT.
+
+      **********************************************
+      * When a trailer record was present, make sure
+      *  what TOURDATA said to expect matches what
+      *  was actually read - an extract that was
+      *  truncated in transmission should not be
+      *  allowed to build a silently incomplete
+      *  master file
+      **********************************************
+       CHECK-TRAILER-BALANCE.
+           IF TRAILER-SEEN
+             IF TRL-SAVED-COUNT NOT = CTL-RECORDS-READ
+                OR TRL-SAVED-EXPENSE NOT = CTL-INPUT-EXPENSE-TOTAL
+               DISPLAY 'TOUR1 *** TOURDATA OUT OF BALANCE ***'
+               DISPLAY 'TRAILER EXPECTED COUNT   = ' TRL-SAVED-COUNT
+               DISPLAY 'RECORDS ACTUALLY READ    = ' CTL-RECORDS-READ
+               DISPLAY 'TRAILER EXPECTED EXPENSE = '
+                   TRL-SAVED-EXPENSE
+               DISPLAY 'EXPENSE ACTUALLY READ    = '
+                   CTL-INPUT-EXPENSE-TOTAL
+               MOVE 16 TO RETURN-CODE
+             END-IF
+           END-IF.
+
+      **********************************************
+      * Write the end of run control/balancing
+      *  report so the run can be reconciled
+      *  against the source extract
+      **********************************************
+       WRITE-CONTROL-REPORT.
+           MOVE SPACE TO CTL-LINE
+           STRING 'TOURFILE CONTROL REPORT' DELIMITED BY SIZE
+             INTO CTL-LINE
+           WRITE CTL-LINE
+
+           MOVE CTL-RECORDS-READ TO CTL-EDIT-COUNT
+           MOVE SPACE TO CTL-LINE
+           STRING 'TOUR DATA RECORDS READ.......... ' DELIMITED BY
+               SIZE
+             CTL-EDIT-COUNT DELIMITED BY SIZE
+             INTO CTL-LINE
+           WRITE CTL-LINE
+
+           MOVE CTL-TOURS-WRITTEN TO CTL-EDIT-COUNT
+           MOVE SPACE TO CTL-LINE
+           STRING 'DISTINCT TOUR CODES WRITTEN..... ' DELIMITED BY
+               SIZE
+             CTL-EDIT-COUNT DELIMITED BY SIZE
+             INTO CTL-LINE
+           WRITE CTL-LINE
+
+           MOVE CTL-ENTRIES-TOTAL TO CTL-EDIT-AMOUNT
+           MOVE SPACE TO CTL-LINE
+           STRING 'TOTAL NUMBER OF ENTRIES......... ' DELIMITED BY
+               SIZE
+             CTL-EDIT-AMOUNT DELIMITED BY SIZE
+             INTO CTL-LINE
+           WRITE CTL-LINE
+
+           MOVE CTL-EXPENSE-TOTAL TO CTL-EDIT-AMOUNT
+           MOVE SPACE TO CTL-LINE
+           STRING 'TOTAL EXPENSE AMOUNT............ ' DELIMITED BY
+               SIZE
+             CTL-EDIT-AMOUNT DELIMITED BY SIZE
+             INTO CTL-LINE
+           WRITE CTL-LINE
+
+           MOVE SPACE TO CTL-LINE
+           STRING 'REJECT EXCEPTIONS BY REASON' DELIMITED BY SIZE
+             INTO CTL-LINE
+           WRITE CTL-LINE
+
+           MOVE CTL-REJECTS-SEQUENCE TO CTL-EDIT-COUNT
+           MOVE SPACE TO CTL-LINE
+           STRING 'OUT OF SEQUENCE.................. ' DELIMITED BY
+               SIZE
+             CTL-EDIT-COUNT DELIMITED BY SIZE
+             INTO CTL-LINE
+           WRITE CTL-LINE
+
+           MOVE CTL-REJECTS-MALFORMED TO CTL-EDIT-COUNT
+           MOVE SPACE TO CTL-LINE
+           STRING 'MALFORMED TOUR CODE.............. ' DELIMITED BY
+               SIZE
+             CTL-EDIT-COUNT DELIMITED BY SIZE
+             INTO CTL-LINE
+           WRITE CTL-LINE
+
+           MOVE CTL-REJECTS-UNKNOWN TO CTL-EDIT-COUNT
+           MOVE SPACE TO CTL-LINE
+           STRING 'UNKNOWN OR RETIRED TOUR CODE...... ' DELIMITED BY
+               SIZE
+             CTL-EDIT-COUNT DELIMITED BY SIZE
+             INTO CTL-LINE
+           WRITE CTL-LINE
+
+           MOVE CTL-REJECTS-FX-OVERFLOW TO CTL-EDIT-COUNT
+           MOVE SPACE TO CTL-LINE
+           STRING 'CURRENCY CONVERSION OVERFLOW...... ' DELIMITED BY
+               SIZE
+             CTL-EDIT-COUNT DELIMITED BY SIZE
+             INTO CTL-LINE
+           WRITE CTL-LINE.
+       END PROGRAM 'TOURFILE'.
